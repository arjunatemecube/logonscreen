@@ -0,0 +1,13 @@
+      ******************************************************************
+      * COPYBOOK: AUDITREC.CBL                                         *
+      * DESCRIPTION: Record layout for AUDITLOG.dat, the append-only   *
+      *              audit trail of logon attempts and menu selections *
+      *              written by LOGONAPP and read back by AUTHRPT.     *
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-DATE              PIC 9(8).
+           05  AUDIT-TIME              PIC 9(6).
+           05  AUDIT-USER-ID           PIC X(8).
+           05  AUDIT-ACTION            PIC X(12).
+           05  AUDIT-RESULT            PIC X(8).
+           05  AUDIT-DETAIL            PIC X(40).
