@@ -0,0 +1,276 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUTHRPT.
+       AUTHOR. ARJUN KALANI.
+      ******************************************************************
+      * PROGRAM: AUTHRPT.CBL                                           *
+      * COMPILER: GnuCOBOL 3.x+                                        *
+      * DESCRIPTION: Nightly batch reconciliation and activity report  *
+      *              over AUTHFILE.dat - total users, counts by        *
+      *              permission tier, accounts with no recent logon,   *
+      *              and malformed records. Cross-references           *
+      *              AUDITLOG.dat for overall logon activity volume.   *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUTH-FILE ASSIGN TO 'AUTHFILE.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AUTH-USER-ID
+               FILE STATUS IS WS-AUTH-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO 'AUDITLOG.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO 'AUTHRPT.out'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUTH-FILE.
+       COPY AUTHREC.
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUTH-FILE-STATUS         PIC X(2) VALUE '00'.
+       01  WS-AUDIT-FILE-STATUS        PIC X(2) VALUE '00'.
+       01  WS-REPORT-FILE-STATUS       PIC X(2) VALUE '00'.
+
+       01  WS-TODAY                    PIC 9(8).
+
+       01  WS-COUNTERS.
+           05  WS-TOTAL-RECORDS        PIC 9(7) VALUE 0.
+           05  WS-COUNT-ADMIN          PIC 9(7) VALUE 0.
+           05  WS-COUNT-SUPERVISOR     PIC 9(7) VALUE 0.
+           05  WS-COUNT-STANDARD       PIC 9(7) VALUE 0.
+           05  WS-COUNT-READONLY       PIC 9(7) VALUE 0.
+           05  WS-COUNT-LOCKED         PIC 9(7) VALUE 0.
+           05  WS-COUNT-INACTIVE       PIC 9(7) VALUE 0.
+           05  WS-COUNT-STALE-LOGON    PIC 9(7) VALUE 0.
+           05  WS-COUNT-MALFORMED      PIC 9(7) VALUE 0.
+           05  WS-COUNT-AUDIT-RECORDS  PIC 9(7) VALUE 0.
+           05  WS-COUNT-LOGIN-SUCCESS  PIC 9(7) VALUE 0.
+           05  WS-COUNT-LOGIN-FAILURE  PIC 9(7) VALUE 0.
+
+       01  WS-DAYS-SINCE-LOGON         PIC 9(8) COMP.
+       01  WS-STALE-LOGON-THRESHOLD    PIC 9(3) VALUE 60.
+
+       01  WS-EDIT-COUNT               PIC ZZZZZZ9.
+       01  WS-REPORT-HEADING           PIC X(80).
+       01  WS-REPORT-DETAIL            PIC X(80).
+       01  WS-AUTH-FILE-EOF            PIC X(1) VALUE 'N'.
+       01  WS-AUDIT-FILE-EOF           PIC X(1) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-AUTH-FILE UNTIL WS-AUTH-FILE-EOF = 'Y'.
+           PERFORM 3000-PROCESS-AUDIT-FILE
+               UNTIL WS-AUDIT-FILE-EOF = 'Y'.
+           PERFORM 4000-PRINT-REPORT.
+           PERFORM 9000-CLOSE-FILES.
+           STOP RUN.
+
+       1000-INITIALIZE.
+      ******************************************************************
+      * Opens the roster and audit trail, and captures today's date   *
+      * for the staleness check.                                       *
+      ******************************************************************
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+
+           OPEN INPUT AUTH-FILE.
+           OPEN INPUT AUDIT-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+           IF WS-AUTH-FILE-STATUS <> '00'
+               MOVE "AUTHFILE.dat could not be opened." TO
+                   REPORT-LINE
+               WRITE REPORT-LINE
+               PERFORM 9000-CLOSE-FILES
+               STOP RUN
+           END-IF.
+
+           IF WS-AUDIT-FILE-STATUS <> '00'
+               MOVE 'Y' TO WS-AUDIT-FILE-EOF
+           END-IF.
+
+       2000-PROCESS-AUTH-FILE.
+      ******************************************************************
+      * Reads AUTHFILE.dat end to end, tallying counts by tier and     *
+      * flagging malformed records and stale/never-used accounts.     *
+      * AUTHFILE.dat's key is enforced unique by the indexed file      *
+      * itself, so a duplicate-keyed record cannot exist post-         *
+      * conversion to ORGANIZATION INDEXED - reported as zero below.  *
+      ******************************************************************
+           READ AUTH-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-AUTH-FILE-EOF
+           END-READ.
+
+           IF WS-AUTH-FILE-EOF = 'N'
+               ADD 1 TO WS-TOTAL-RECORDS
+               PERFORM 2100-CLASSIFY-RECORD
+           END-IF.
+
+       2100-CLASSIFY-RECORD.
+           IF FUNCTION TRIM(AUTH-USER-ID) = SPACES
+               ADD 1 TO WS-COUNT-MALFORMED
+               EXIT PARAGRAPH
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN AUTH-IS-ADMIN-USER
+                   ADD 1 TO WS-COUNT-ADMIN
+               WHEN AUTH-IS-SUPERVISOR-USER
+                   ADD 1 TO WS-COUNT-SUPERVISOR
+               WHEN AUTH-IS-STANDARD-USER
+                   ADD 1 TO WS-COUNT-STANDARD
+               WHEN AUTH-IS-READONLY-USER
+                   ADD 1 TO WS-COUNT-READONLY
+               WHEN OTHER
+                   ADD 1 TO WS-COUNT-MALFORMED
+           END-EVALUATE.
+
+           IF AUTH-IS-LOCKED
+               ADD 1 TO WS-COUNT-LOCKED
+           END-IF.
+
+           IF AUTH-IS-INACTIVE
+               ADD 1 TO WS-COUNT-INACTIVE
+           END-IF.
+
+           IF AUTH-LAST-LOGON-DATE = 0
+               ADD 1 TO WS-COUNT-STALE-LOGON
+           ELSE
+               COMPUTE WS-DAYS-SINCE-LOGON =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY) -
+                   FUNCTION INTEGER-OF-DATE(AUTH-LAST-LOGON-DATE)
+               IF WS-DAYS-SINCE-LOGON > WS-STALE-LOGON-THRESHOLD
+                   ADD 1 TO WS-COUNT-STALE-LOGON
+               END-IF
+           END-IF.
+
+       3000-PROCESS-AUDIT-FILE.
+      ******************************************************************
+      * Tallies overall logon activity volume from AUDITLOG.dat so the *
+      * report ties the roster back to what actually happened at the  *
+      * terminals.                                                      *
+      ******************************************************************
+           READ AUDIT-FILE
+               AT END
+                   MOVE 'Y' TO WS-AUDIT-FILE-EOF
+           END-READ.
+
+           IF WS-AUDIT-FILE-EOF = 'N'
+               ADD 1 TO WS-COUNT-AUDIT-RECORDS
+               IF AUDIT-ACTION = "LOGIN"
+                   IF AUDIT-RESULT = "SUCCESS"
+                       ADD 1 TO WS-COUNT-LOGIN-SUCCESS
+                   ELSE
+                       ADD 1 TO WS-COUNT-LOGIN-FAILURE
+                   END-IF
+               END-IF
+           END-IF.
+
+       4000-PRINT-REPORT.
+      ******************************************************************
+      * Writes the printable reconciliation report to AUTHRPT.out.    *
+      ******************************************************************
+           MOVE "CICA AUTHFILE RECONCILIATION AND ACTIVITY REPORT" TO
+               REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-TOTAL-RECORDS TO WS-EDIT-COUNT.
+           STRING "Total AUTHFILE records.................. "
+               DELIMITED BY SIZE WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-COUNT-ADMIN TO WS-EDIT-COUNT.
+           STRING "  ADMIN tier............................. "
+               DELIMITED BY SIZE WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-COUNT-SUPERVISOR TO WS-EDIT-COUNT.
+           STRING "  SUPERVISOR tier........................ "
+               DELIMITED BY SIZE WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-COUNT-STANDARD TO WS-EDIT-COUNT.
+           STRING "  STANDARD tier.......................... "
+               DELIMITED BY SIZE WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-COUNT-READONLY TO WS-EDIT-COUNT.
+           STRING "  READONLY tier.......................... "
+               DELIMITED BY SIZE WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-COUNT-LOCKED TO WS-EDIT-COUNT.
+           STRING "Accounts currently locked out............ "
+               DELIMITED BY SIZE WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-COUNT-INACTIVE TO WS-EDIT-COUNT.
+           STRING "Accounts currently deactivated........... "
+               DELIMITED BY SIZE WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-COUNT-STALE-LOGON TO WS-EDIT-COUNT.
+           STRING "Accounts with no logon in 60+ days....... "
+               DELIMITED BY SIZE WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-COUNT-MALFORMED TO WS-EDIT-COUNT.
+           STRING "Malformed records......................... "
+               DELIMITED BY SIZE WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE ZERO TO WS-EDIT-COUNT.
+           STRING "Duplicate-keyed records (key is unique, " &
+               "enforced by the indexed file): "
+               DELIMITED BY SIZE WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-COUNT-AUDIT-RECORDS TO WS-EDIT-COUNT.
+           STRING "Total audit trail records................ "
+               DELIMITED BY SIZE WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-COUNT-LOGIN-SUCCESS TO WS-EDIT-COUNT.
+           STRING "  Successful logons....................... "
+               DELIMITED BY SIZE WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-COUNT-LOGIN-FAILURE TO WS-EDIT-COUNT.
+           STRING "  Failed logon attempts................... "
+               DELIMITED BY SIZE WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       9000-CLOSE-FILES.
+           CLOSE AUTH-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE REPORT-FILE.
