@@ -1,25 +1,45 @@
       ******************************************************************
       * COPYBOOK: SECURITY.CBL                                         *
       * DESCRIPTION: Defines security data structures for GnuCOBOL app.*
+      * MODIFICATION HISTORY:                                          *
+      *   AUTH-FILE-RECORD moved out to AUTHREC.CBL so that the field  *
+      *   holding AUTH-USER-ID can also be COPY'd straight into a      *
+      *   FILE SECTION FD once AUTHFILE.dat became an indexed file.    *
+      *   WS-SECURITY-FLAGS picked up fields for account lockout,      *
+      *   password aging, tiered roles, idle timeout, admin step-up    *
+      *   PIN, and single-session enforcement.                         *
       ******************************************************************
-       01  AUTH-FILE-RECORD.
-           05  AUTH-USER-ID        PIC X(8).
-           05  FILLER              PIC X(1) VALUE ':'.
-           05  AUTH-PASSWORD       PIC X(8).
-           05  FILLER              PIC X(1) VALUE ':'.
-           05  AUTH-PERMISSIONS    PIC X(8).
-               88 AUTH-IS-ADMIN-USER      VALUE 'ADMIN'.
-               88 AUTH-IS-STANDARD-USER   VALUE 'STANDARD'.
-
        01  WS-SECURITY-FLAGS.
            05  WS-CURRENT-USER-ID  PIC X(8).
            05  WS-LOGIN-SUCCESS    PIC X(1) VALUE 'N'.
-           05  WS-IS-ADMIN         PIC X(1) VALUE 'N'.
-               88 IS-ADMIN-USER           VALUE 'Y'.
-               88 IS-STANDARD-USER        VALUE 'N'.
+           05  WS-USER-TIER        PIC X(10) VALUE SPACES.
+               88 TIER-IS-ADMIN           VALUE 'ADMIN'.
+               88 TIER-IS-SUPERVISOR      VALUE 'SUPERVISOR'.
+               88 TIER-IS-STANDARD        VALUE 'STANDARD'.
+               88 TIER-IS-READONLY        VALUE 'READONLY'.
            05  WS-CURRENT-LEVEL    PIC 9(1) VALUE 0.
                88 LEVEL-LOGIN               VALUE 0.
                88 LEVEL-MAIN-MENU           VALUE 1.
-               88 LEVEL-SUB-MENU            VALUE 2.
+               88 LEVEL-SUB-MENU           VALUE 2.
+               88 LEVEL-FORCE-PWD-CHANGE    VALUE 3.
+               88 LEVEL-ADMIN-MAINT         VALUE 4.
            05  WS-MESSAGE          PIC X(60) VALUE SPACES.
-           
\ No newline at end of file
+      *----------------------------------------------------------------*
+      * Failed-attempt lockout                                         *
+      *----------------------------------------------------------------*
+           05  WS-MAX-FAILED-ATTEMPTS     PIC 9(1) VALUE 3.
+      *----------------------------------------------------------------*
+      * Password aging                                                 *
+      *----------------------------------------------------------------*
+           05  WS-PASSWORD-MAX-AGE-DAYS   PIC 9(3) VALUE 90.
+           05  WS-FORCE-PWD-CHANGE        PIC X(1) VALUE 'N'.
+               88 PWD-CHANGE-REQUIRED         VALUE 'Y'.
+      *----------------------------------------------------------------*
+      * Idle session timeout, in seconds                               *
+      *----------------------------------------------------------------*
+           05  WS-IDLE-TIMEOUT-SECONDS    PIC 9(5) VALUE 00180.
+      *----------------------------------------------------------------*
+      * Admin step-up PIN                                              *
+      *----------------------------------------------------------------*
+           05  WS-PIN-VERIFIED            PIC X(1) VALUE 'N'.
+               88 PIN-IS-VERIFIED             VALUE 'Y'.
