@@ -5,21 +5,128 @@ LOG-ON IDENTIFICATION DIVISION.
       * PROGRAM: LOGONAPP.CBL                                           *
       * COMPILER: GnuCOBOL 3.x+ (using SCREEN SECTION)                 *
       * DESCRIPTION: Interactive menu with 2 levels and permissioning. *
+      * MODIFICATION HISTORY:                                          *
+      *   AUTHFILE.dat converted from a colon-delimited LINE            *
+      *   SEQUENTIAL roster to an INDEXED file keyed on AUTH-USER-ID,   *
+      *   so the layout is now COPY'd in from AUTHREC rather than      *
+      *   read into a flat PIC X(18) buffer. Added account lockout,    *
+      *   password aging/forced change, password hashing, tiered       *
+      *   roles, an admin step-up PIN, single-session enforcement, an  *
+      *   idle-session timeout, a real user-admin maintenance screen,  *
+      *   real Data Entry A / Data Query B processing against a new    *
+      *   CICA-TRANS.dat, a query extract file, self-service password  *
+      *   change, an append-only audit trail in AUDITLOG.dat, and a    *
+      *   session loop that returns to the menu instead of exiting    *
+      *   the program after every selection.                           *
       ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT AUTH-FILE ASSIGN TO 'AUTHFILE.dat' 
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUTH-FILE ASSIGN TO 'AUTHFILE.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AUTH-USER-ID
+               FILE STATUS IS WS-AUTH-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO 'AUDITLOG.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO 'CICA-TRANS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRANS-ID
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO 'CICA-EXTRACT.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  AUTH-FILE.
-       01  AUTH-REC                PIC X(18).
+       COPY AUTHREC.
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       FD  TRANS-FILE.
+       COPY CICATRAN.
+
+       FD  EXTRACT-FILE.
+       01  EXTRACT-RECORD              PIC X(100).
 
        WORKING-STORAGE SECTION.
            COPY SECURITY.
 
+       01  WS-AUTH-FILE-STATUS         PIC X(2) VALUE '00'.
+       01  WS-AUDIT-FILE-STATUS        PIC X(2) VALUE '00'.
+       01  WS-TRANS-FILE-STATUS        PIC X(2) VALUE '00'.
+       01  WS-EXTRACT-FILE-STATUS      PIC X(2) VALUE '00'.
+       01  WS-AUDIT-FILE-OPENED        PIC X(1) VALUE 'N'.
+           88 AUDIT-FILE-IS-OPEN           VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * Fields driving the audit trail.                                *
+      *----------------------------------------------------------------*
+       01  WS-AUDIT-AREA.
+           05  WS-AUDIT-ACTION         PIC X(12).
+           05  WS-AUDIT-RESULT         PIC X(8).
+           05  WS-AUDIT-DETAIL         PIC X(40).
+           05  WS-AUDIT-USER-ID        PIC X(8).
+
+      *----------------------------------------------------------------*
+      * Password hashing work area.                                    *
+      *----------------------------------------------------------------*
+       01  WS-HASH-WORK-AREA.
+           05  WS-HASH-INPUT           PIC X(8).
+           05  WS-HASH-SALTED-INPUT    PIC X(16).
+           05  WS-HASH-ACCUM           PIC 9(15) COMP VALUE 0.
+           05  WS-HASH-SUB             PIC 9(2) COMP VALUE 0.
+           05  WS-HASH-RESULT          PIC X(16).
+
+      *----------------------------------------------------------------*
+      * Data entry / query work area.                                  *
+      *----------------------------------------------------------------*
+       01  WS-DATA-ENTRY-AREA.
+           05  WS-ENTRY-TRANS-ID       PIC X(10).
+           05  WS-ENTRY-DESCRIPTION    PIC X(30).
+           05  WS-ENTRY-AMOUNT         PIC S9(9)V99.
+
+       01  WS-DATA-QUERY-AREA.
+           05  WS-QUERY-TRANS-ID       PIC X(10).
+           05  WS-QUERY-AMOUNT-EDIT    PIC ZZZZZZZZ9.99-.
+           05  WS-EXTRACT-LINE         PIC X(100).
+
+      *----------------------------------------------------------------*
+      * Admin maintenance work area.                                   *
+      *----------------------------------------------------------------*
+       01  WS-ADMIN-AREA.
+           05  WS-ADMIN-PIN-ENTERED    PIC 9(4).
+           05  WS-ADMIN-NEW-USER-ID    PIC X(8).
+           05  WS-ADMIN-NEW-TIER       PIC X(10).
+           05  WS-ADMIN-TARGET-USER    PIC X(8).
+           05  WS-ADMIN-NEW-PASSWORD   PIC X(8).
+           05  WS-ADMIN-NEW-PIN        PIC 9(4).
+           05  WS-ADMIN-CHOICE         PIC X(1).
+
+      *----------------------------------------------------------------*
+      * Self-service change-password work area.                        *
+      *----------------------------------------------------------------*
+       01  WS-CHG-PWD-AREA.
+           05  WS-CHG-OLD-PASSWORD     PIC X(8).
+           05  WS-CHG-NEW-PASSWORD     PIC X(8).
+           05  WS-CHG-CONFIRM-PASSWORD PIC X(8).
+
+      *----------------------------------------------------------------*
+      * Misc date/time work area.                                     *
+      *----------------------------------------------------------------*
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE         PIC 9(8).
+           05  WS-CURRENT-TIME         PIC 9(6).
+           05  FILLER                  PIC X(9).
+       01  WS-PWD-AGE-DAYS             PIC 9(8) COMP.
+
 
        SCREEN SECTION.
       ******************************************************************
@@ -29,16 +136,15 @@ LOG-ON IDENTIFICATION DIVISION.
            05  WS-INPUT-USER-ID    PIC X(8).
            05  WS-INPUT-PASSWORD   PIC X(8).
            05  WS-MENU-CHOICE      PIC X(1).
-       01  SUB-MENU-SCREEN BLANK SCREEN.
-           05  LINE 2 COLUMN 25 VALUE "CICA SUB MENU - LEVEL 2".
-           05  LINE 4 COLUMN 5 VALUE "Current User:".
-           05  LINE 4 COLUMN 20 PIC X(8) FROM WS-CURRENT-USER-ID.
-           05  LINE 7 COLUMN 5 VALUE "Enter Choice:".
-           05  LINE 7 COLUMN 20 PIC X(1) USING WS-MENU-CHOICE AUTO.
-           05  LINE 10 COLUMN 10 VALUE "1 - Data Entry A".
-           05  LINE 11 COLUMN 10 VALUE "2 - Data Query B".
-           05  LINE 12 COL 10 PIC X(60) FROM                             
-      -    "WS-MESSAGE  FOREGROUND-COLOR 4".
+       01  LOGIN-SCREEN BLANK SCREEN.
+           05  LINE 2 COLUMN 25 VALUE "CICA LOGON".
+           05  LINE 6 COLUMN 5 VALUE "User ID:".
+           05  LINE 6 COLUMN 20 PIC X(8) USING WS-INPUT-USER-ID.
+           05  LINE 7 COLUMN 5 VALUE "Password:".
+           05  LINE 7 COLUMN 20 PIC X(8) USING WS-INPUT-PASSWORD
+               NO ECHO.
+           05  LINE 12 COL 10 PIC X(60) FROM WS-MESSAGE
+               FOREGROUND-COLOR 4.
            05  LINE 23 COLUMN 5 VALUE "Enter to Logon. Q to Quit.".
       ******************************************************************
       * 2. MAIN MENU (LEVEL 1) DEFINITION                              *
@@ -47,16 +153,19 @@ LOG-ON IDENTIFICATION DIVISION.
            05  LINE 2 COLUMN 25 VALUE "CICA MAIN MENU - LEVEL 1".
            05  LINE 4 COLUMN 5 VALUE "Welcome, User:".
            05  LINE 4 COLUMN 20 PIC X(8) FROM WS-CURRENT-USER-ID.
+           05  LINE 5 COLUMN 5 VALUE "Role:".
+           05  LINE 5 COLUMN 20 PIC X(10) FROM WS-USER-TIER.
            05  LINE 7 COLUMN 5 VALUE "Enter Choice:".
            05  LINE 7 COLUMN 20 PIC X(1) USING WS-MENU-CHOICE AUTO.
            05  LINE 10 COLUMN 10 VALUE "1 - Sub Menu 1".
            05  LINE 11 COLUMN 10 VALUE "2 - Run Report X".
-      * Dynamic option based on permission flag
+      * Dynamic option based on security tier
            05  ADMIN-OPTION.
-               10  LINE 12 COLUMN 10 VALUE "3 - System Admin 
-      -         "(Restricted)" FOREGROUND-COLOR 2.
-           05  LINE 15 COLUMN 5 PIC X(60) FROM 
-      -     "WS-MESSAGE FOREGROUND-COLOR 4".
+               10  LINE 12 COLUMN 10
+                   VALUE "3 - System Admin (Restricted)"
+                   FOREGROUND-COLOR 2.
+           05  LINE 15 COLUMN 5 PIC X(60) FROM WS-MESSAGE
+               FOREGROUND-COLOR 4.
            05  LINE 23 COLUMN 5 VALUE "Enter to Select. Q to Quit.".
       ******************************************************************
       * 3. SUB MENU (LEVEL 2) DEFINITION                               *
@@ -69,96 +178,381 @@ LOG-ON IDENTIFICATION DIVISION.
            05  LINE 7 COLUMN 20 PIC X(1) USING WS-MENU-CHOICE AUTO.
            05  LINE 10 COLUMN 10 VALUE "1 - Data Entry A".
            05  LINE 11 COLUMN 10 VALUE "2 - Data Query B".
-           05  LINE 15 COLUMN 5 PIC X(60) FROM 
-      -     "WS-MESSAGE FOREGROUND-COLOR 4".
-           05  LINE 23 COLUMN 5 VALUE 
-      -     "9 to return to Main Menu. Q to Quit.".
+           05  LINE 12 COLUMN 10 VALUE "3 - Change My Password".
+           05  LINE 15 COLUMN 5 PIC X(60) FROM WS-MESSAGE
+               FOREGROUND-COLOR 4.
+           05  LINE 23 COLUMN 5 VALUE
+               "9 to return to Main Menu. Q to Quit.".
+      ******************************************************************
+      * 4. FORCED PASSWORD CHANGE SCREEN                               *
+      ******************************************************************
+       01  FORCE-PWD-SCREEN BLANK SCREEN.
+           05  LINE 2 COLUMN 20 VALUE
+               "YOUR PASSWORD HAS EXPIRED - CHANGE REQUIRED".
+           05  LINE 6 COLUMN 5 VALUE "New Password:".
+           05  LINE 6 COLUMN 25 PIC X(8) USING WS-CHG-NEW-PASSWORD
+               NO ECHO.
+           05  LINE 7 COLUMN 5 VALUE "Confirm Password:".
+           05  LINE 7 COLUMN 25 PIC X(8) USING
+               WS-CHG-CONFIRM-PASSWORD NO ECHO.
+           05  LINE 15 COLUMN 5 PIC X(60) FROM WS-MESSAGE
+               FOREGROUND-COLOR 4.
+      ******************************************************************
+      * 5. SELF-SERVICE CHANGE PASSWORD SCREEN                         *
+      ******************************************************************
+       01  CHANGE-PWD-SCREEN BLANK SCREEN.
+           05  LINE 2 COLUMN 20 VALUE "CHANGE MY PASSWORD".
+           05  LINE 6 COLUMN 5 VALUE "Current Password:".
+           05  LINE 6 COLUMN 25 PIC X(8) USING WS-CHG-OLD-PASSWORD
+               NO ECHO.
+           05  LINE 7 COLUMN 5 VALUE "New Password:".
+           05  LINE 7 COLUMN 25 PIC X(8) USING WS-CHG-NEW-PASSWORD
+               NO ECHO.
+           05  LINE 8 COLUMN 5 VALUE "Confirm New Password:".
+           05  LINE 8 COLUMN 25 PIC X(8) USING
+               WS-CHG-CONFIRM-PASSWORD NO ECHO.
+           05  LINE 15 COLUMN 5 PIC X(60) FROM WS-MESSAGE
+               FOREGROUND-COLOR 4.
+      ******************************************************************
+      * 6. ADMIN STEP-UP PIN SCREEN                                    *
+      ******************************************************************
+       01  ADMIN-PIN-SCREEN BLANK SCREEN.
+           05  LINE 2 COLUMN 20 VALUE "ADMINISTRATOR STEP-UP PIN".
+           05  LINE 6 COLUMN 5 VALUE "Enter PIN:".
+           05  LINE 6 COLUMN 20 PIC 9(4) USING WS-ADMIN-PIN-ENTERED
+               NO ECHO.
+           05  LINE 15 COLUMN 5 PIC X(60) FROM WS-MESSAGE
+               FOREGROUND-COLOR 4.
+      ******************************************************************
+      * 7. ADMIN MAINTENANCE SCREEN                                    *
+      ******************************************************************
+       01  ADMIN-MENU-SCREEN BLANK SCREEN.
+           05  LINE 2 COLUMN 20 VALUE "CICA USER ADMINISTRATION".
+           05  LINE 7 COLUMN 5 VALUE "Enter Choice:".
+           05  LINE 7 COLUMN 20 PIC X(1) USING WS-ADMIN-CHOICE AUTO.
+           05  LINE 10 COLUMN 10 VALUE "1 - Add New User".
+           05  LINE 11 COLUMN 10 VALUE "2 - Change User Permissions".
+           05  LINE 12 COLUMN 10 VALUE "3 - Deactivate/Reactivate User".
+           05  LINE 15 COLUMN 5 PIC X(60) FROM WS-MESSAGE
+               FOREGROUND-COLOR 4.
+           05  LINE 23 COLUMN 5 VALUE "9 to return to Main Menu.".
+       01  ADMIN-ADD-USER-SCREEN BLANK SCREEN.
+           05  LINE 2 COLUMN 20 VALUE "ADD NEW USER".
+           05  LINE 6 COLUMN 5 VALUE "New User ID:".
+           05  LINE 6 COLUMN 25 PIC X(8) USING WS-ADMIN-NEW-USER-ID.
+           05  LINE 7 COLUMN 5 VALUE "Temporary Password:".
+           05  LINE 7 COLUMN 25 PIC X(8) USING WS-ADMIN-NEW-PASSWORD
+               NO ECHO.
+           05  LINE 8 COLUMN 5 VALUE
+               "Tier (ADMIN/SUPERVISOR/STANDARD/READONLY):".
+           05  LINE 9 COLUMN 25 PIC X(10) USING WS-ADMIN-NEW-TIER.
+           05  LINE 10 COLUMN 5 VALUE
+               "Step-Up PIN (4 digits, required for ADMIN/SUPERVISOR):".
+           05  LINE 11 COLUMN 25 PIC 9(4) USING WS-ADMIN-NEW-PIN
+               NO ECHO.
+           05  LINE 15 COLUMN 5 PIC X(60) FROM WS-MESSAGE
+               FOREGROUND-COLOR 4.
+       01  ADMIN-CHANGE-PERM-SCREEN BLANK SCREEN.
+           05  LINE 2 COLUMN 20 VALUE "CHANGE USER PERMISSIONS".
+           05  LINE 6 COLUMN 5 VALUE "User ID:".
+           05  LINE 6 COLUMN 25 PIC X(8) USING WS-ADMIN-TARGET-USER.
+           05  LINE 7 COLUMN 5 VALUE
+               "New Tier (ADMIN/SUPERVISOR/STANDARD/READONLY):".
+           05  LINE 8 COLUMN 25 PIC X(10) USING WS-ADMIN-NEW-TIER.
+           05  LINE 10 COLUMN 5 VALUE
+               "Step-Up PIN (4 digits, required for ADMIN/SUPERVISOR):".
+           05  LINE 11 COLUMN 25 PIC 9(4) USING WS-ADMIN-NEW-PIN
+               NO ECHO.
+           05  LINE 15 COLUMN 5 PIC X(60) FROM WS-MESSAGE
+               FOREGROUND-COLOR 4.
+       01  ADMIN-DEACTIVATE-SCREEN BLANK SCREEN.
+           05  LINE 2 COLUMN 20 VALUE "DEACTIVATE / REACTIVATE USER".
+           05  LINE 6 COLUMN 5 VALUE "User ID:".
+           05  LINE 6 COLUMN 25 PIC X(8) USING WS-ADMIN-TARGET-USER.
+           05  LINE 15 COLUMN 5 PIC X(60) FROM WS-MESSAGE
+               FOREGROUND-COLOR 4.
+      ******************************************************************
+      * 8. DATA ENTRY / DATA QUERY SCREENS                             *
+      ******************************************************************
+       01  DATA-ENTRY-SCREEN BLANK SCREEN.
+           05  LINE 2 COLUMN 20 VALUE "DATA ENTRY A".
+           05  LINE 6 COLUMN 5 VALUE "Transaction ID:".
+           05  LINE 6 COLUMN 25 PIC X(10) USING WS-ENTRY-TRANS-ID.
+           05  LINE 7 COLUMN 5 VALUE "Description:".
+           05  LINE 7 COLUMN 25 PIC X(30) USING WS-ENTRY-DESCRIPTION.
+           05  LINE 8 COLUMN 5 VALUE "Amount:".
+           05  LINE 8 COLUMN 25 PIC S9(9)V99 USING WS-ENTRY-AMOUNT.
+           05  LINE 15 COLUMN 5 PIC X(60) FROM WS-MESSAGE
+               FOREGROUND-COLOR 4.
+       01  DATA-QUERY-SCREEN BLANK SCREEN.
+           05  LINE 2 COLUMN 20 VALUE "DATA QUERY B".
+           05  LINE 6 COLUMN 5 VALUE "Transaction ID:".
+           05  LINE 6 COLUMN 25 PIC X(10) USING WS-QUERY-TRANS-ID.
+           05  LINE 15 COLUMN 5 PIC X(60) FROM WS-MESSAGE
+               FOREGROUND-COLOR 4.
+           05  LINE 17 COLUMN 5 PIC X(60) FROM TRANS-DESCRIPTION.
+           05  LINE 18 COLUMN 5 PIC X(15) FROM WS-QUERY-AMOUNT-EDIT.
 
        PROCEDURE DIVISION.
            PERFORM 1000-MAIN-LOGIC-LOOP.
+           PERFORM 9900-SHUTDOWN.
            STOP RUN.
 
        1000-MAIN-LOGIC-LOOP.
       ******************************************************************
-      * Main application loop managed by WS-CURRENT-LEVEL.             *
+      * Main application loop managed by WS-CURRENT-LEVEL. The         *
+      * session stays up - login, main menu and sub menu are each      *
+      * re-entered until the operator keys Q.                          *
       ******************************************************************
            MOVE 0 TO WS-CURRENT-LEVEL
            PERFORM UNTIL WS-MENU-CHOICE = 'Q' OR WS-MENU-CHOICE = 'q'
-      -        EVALUATE TRUE
-      -            WHEN LEVEL-LOGIN
-      -                 PERFORM 2000-PROCESS-LOGIN
-      -             WHEN LEVEL-MAIN-MENU
-      -                 PERFORM 3000-PROCESS-MAIN-MENU
-      -             WHEN LEVEL-SUB-MENU
-      -                 PERFORM 4000-PROCESS-SUB-MENU
-      -         END-EVALUATE
-      -    END-PERFORM.
+               EVALUATE TRUE
+                   WHEN LEVEL-LOGIN
+                       PERFORM 2000-PROCESS-LOGIN
+                   WHEN LEVEL-FORCE-PWD-CHANGE
+                       PERFORM 2500-PROCESS-FORCE-PWD-CHANGE
+                   WHEN LEVEL-MAIN-MENU
+                       PERFORM 3000-PROCESS-MAIN-MENU
+                   WHEN LEVEL-SUB-MENU
+                       PERFORM 4000-PROCESS-SUB-MENU
+                   WHEN LEVEL-ADMIN-MAINT
+                       PERFORM 5000-PROCESS-ADMIN-MAINT
+               END-EVALUATE
+           END-PERFORM.
            DISPLAY LOGIN-SCREEN.
            DISPLAY " " LINE 12 COLUMN 10 WITH BLANK LINE.
-           DISPLAY "Application Terminated Normally." LINE 12 COLUMN 10.
+           DISPLAY "Application Terminated Normally." LINE 12
+               COLUMN 10.
            ACCEPT LOGIN-SCREEN.
 
        2000-PROCESS-LOGIN.
       ******************************************************************
       * Display login, get input, and validate credentials.            *
       ******************************************************************
-           MOVE SPACES TO WS-INPUT-USER-ID WS-INPUT-PASSWORD WS-MESSAGE.
+           MOVE SPACES TO WS-INPUT-USER-ID WS-INPUT-PASSWORD.
            MOVE 0 TO WS-CURRENT-LEVEL.
            DISPLAY LOGIN-SCREEN.
            ACCEPT LOGIN-SCREEN.
 
-           IF FUNCTION TRIM(WS-INPUT-USER-ID) = SPACES OR 
-      -       FUNCTION TRIM(WS-INPUT-PASSWORD) = SPACES
-      -       MOVE "User ID and Password are required." TO WS-MESSAGE
-      -    END-IF.
+           IF WS-MENU-CHOICE = 'Q' OR WS-MENU-CHOICE = 'q'
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF FUNCTION TRIM(WS-INPUT-USER-ID) = SPACES OR
+               FUNCTION TRIM(WS-INPUT-PASSWORD) = SPACES
+               MOVE "User ID and Password are required." TO
+                   WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
 
            PERFORM 2100-AUTHENTICATE-USER.
 
            IF WS-LOGIN-SUCCESS = 'Y'
-      -        MOVE 1 TO WS-CURRENT-LEVEL
-      -        MOVE SPACES TO WS-MESSAGE
-      -    ELSE
-               MOVE "Invalid User ID or Password." TO WS-MESSAGE
-      -    END-IF.
-           STOP RUN.
+               PERFORM 2200-CHECK-PASSWORD-AGE
+               MOVE SPACES TO WS-MESSAGE
+           ELSE
+               CONTINUE
+           END-IF.
 
        2100-AUTHENTICATE-USER.
       ******************************************************************
-      * Opens AUTHFILE.dat and searches for the user.                  *
+      * Looks up AUTH-USER-ID directly in the indexed AUTHFILE.dat,    *
+      * enforces lockout and single-session rules, and compares a     *
+      * hash of the entered password rather than clear text. The      *
+      * attempted ID is stashed into WS-AUDIT-USER-ID up front so the  *
+      * audit trail reflects who was actually being attempted even on *
+      * a failed logon, rather than whoever last logged on.            *
       ******************************************************************
-           MOVE 'N' TO WS-LOGIN-SUCCESS WS-IS-ADMIN.
+           MOVE 'N' TO WS-LOGIN-SUCCESS.
+           MOVE SPACES TO WS-USER-TIER.
+           MOVE FUNCTION TRIM(WS-INPUT-USER-ID) TO WS-AUDIT-USER-ID.
 
-           OPEN INPUT AUTH-FILE.
-           IF AUTH-FILE-STATUS <>  '00'
-      -        MOVE "Error opening auth file. Contact administrator."  
-      -        TO WS-MESSAGE CLOSE AUTH-FILE 
-           END-IF.
-      
-           PERFORM UNTIL AUTH-FILE-STATUS = '10'  
-      -    " *> 10 = EOF
-      -        READ AUTH-FILE INTO AUTH-FILE-RECORD
-      -            AT END MOVE '10' TO AUTH-FILE-STATUS
-      -            NOT AT END
-      -                IF FUNCTION TRIM(WS-INPUT-USER-ID) =                
-      -                FUNCTION TRIM(AUTH-USER-ID)
-                          AND FUNCTION TRIM(WS-INPUT-PASSWORD) =        
-      -                    FUNCTION TRIM(AUTH-PASSWORD)
-      -                    MOVE 'Y' TO WS-LOGIN-SUCCESS
-      -                    MOVE FUNCTION TRIM(AUTH-USER-ID) TO         
-      -                    WS-CURRENT-USER-ID
-      -                    IF AUTH-IS-ADMIN-USER
-      -                       MOVE 'Y' TO WS-IS-ADMIN
-      -                    ELSE
-      -                       MOVE 'N' TO WS-IS-ADMIN
-      -                    END-IF
-      -                    MOVE '10' TO AUTH-FILE-STATUS                
-      -                    "*> Found, exit loop"
-      -                END-IF
-      -        END-READ
-           END-PERFORM.
+           OPEN I-O AUTH-FILE.
+           IF WS-AUTH-FILE-STATUS <> '00'
+               MOVE "Error opening auth file. Contact administrator."
+                   TO WS-MESSAGE
+               MOVE "LOGIN" TO WS-AUDIT-ACTION
+               MOVE "FAILURE" TO WS-AUDIT-RESULT
+               MOVE "AUTHFILE open error" TO WS-AUDIT-DETAIL
+               PERFORM 9000-WRITE-AUDIT-RECORD
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE FUNCTION TRIM(WS-INPUT-USER-ID) TO AUTH-USER-ID.
+           READ AUTH-FILE
+               INVALID KEY
+                   MOVE "Invalid User ID or Password." TO WS-MESSAGE
+                   MOVE "LOGIN" TO WS-AUDIT-ACTION
+                   MOVE "FAILURE" TO WS-AUDIT-RESULT
+                   MOVE "Unknown user ID" TO WS-AUDIT-DETAIL
+                   PERFORM 9000-WRITE-AUDIT-RECORD
+                   CLOSE AUTH-FILE
+                   EXIT PARAGRAPH
+           END-READ.
+
+           IF AUTH-IS-LOCKED
+               MOVE "Account locked. Contact administrator." TO
+                   WS-MESSAGE
+               MOVE "LOGIN" TO WS-AUDIT-ACTION
+               MOVE "FAILURE" TO WS-AUDIT-RESULT
+               MOVE "Account locked" TO WS-AUDIT-DETAIL
+               PERFORM 9000-WRITE-AUDIT-RECORD
+               CLOSE AUTH-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF AUTH-IS-INACTIVE
+               MOVE "Account deactivated. Contact administrator." TO
+                   WS-MESSAGE
+               MOVE "LOGIN" TO WS-AUDIT-ACTION
+               MOVE "FAILURE" TO WS-AUDIT-RESULT
+               MOVE "Account deactivated" TO WS-AUDIT-DETAIL
+               PERFORM 9000-WRITE-AUDIT-RECORD
+               CLOSE AUTH-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF AUTH-IS-SESSION-ACTIVE
+               MOVE "User already logged on elsewhere." TO
+                   WS-MESSAGE
+               MOVE "LOGIN" TO WS-AUDIT-ACTION
+               MOVE "FAILURE" TO WS-AUDIT-RESULT
+               MOVE "Concurrent session rejected" TO WS-AUDIT-DETAIL
+               PERFORM 9000-WRITE-AUDIT-RECORD
+               CLOSE AUTH-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE FUNCTION TRIM(WS-INPUT-PASSWORD) TO WS-HASH-INPUT.
+           PERFORM 2150-HASH-PASSWORD.
+
+           IF WS-HASH-RESULT = AUTH-PASSWORD-HASH
+               MOVE 'Y' TO WS-LOGIN-SUCCESS
+               MOVE AUTH-USER-ID TO WS-CURRENT-USER-ID
+               MOVE AUTH-PERMISSIONS TO WS-USER-TIER
+               MOVE 0 TO AUTH-FAILED-ATTEMPTS
+               MOVE 'Y' TO AUTH-SESSION-ACTIVE
+               ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD
+               MOVE WS-CURRENT-DATE TO AUTH-LAST-LOGON-DATE
+               ACCEPT WS-CURRENT-TIME FROM TIME
+               MOVE WS-CURRENT-TIME TO AUTH-LAST-LOGON-TIME
+               REWRITE AUTH-FILE-RECORD
+               MOVE "LOGIN" TO WS-AUDIT-ACTION
+               MOVE "SUCCESS" TO WS-AUDIT-RESULT
+               MOVE "Logon accepted" TO WS-AUDIT-DETAIL
+               PERFORM 9000-WRITE-AUDIT-RECORD
+           ELSE
+               ADD 1 TO AUTH-FAILED-ATTEMPTS
+               MOVE "LOGIN" TO WS-AUDIT-ACTION
+               MOVE "FAILURE" TO WS-AUDIT-RESULT
+               MOVE "Bad password" TO WS-AUDIT-DETAIL
+               IF AUTH-FAILED-ATTEMPTS >= WS-MAX-FAILED-ATTEMPTS
+                   MOVE 'Y' TO AUTH-ACCOUNT-LOCKED
+                   MOVE "Account locked after repeated failures" TO
+                       WS-AUDIT-DETAIL
+                   MOVE "Account locked. Contact administrator." TO
+                       WS-MESSAGE
+               ELSE
+                   MOVE "Invalid User ID or Password." TO WS-MESSAGE
+               END-IF
+               REWRITE AUTH-FILE-RECORD
+               PERFORM 9000-WRITE-AUDIT-RECORD
+           END-IF.
 
            CLOSE AUTH-FILE.
-           STOP RUN.
+
+       2150-HASH-PASSWORD.
+      ******************************************************************
+      * Builds a 16-character digest of WS-HASH-INPUT so that only the *
+      * hash, never the clear-text password, is held in AUTHFILE.dat   *
+      * or compared against it. AUTH-USER-ID is folded in ahead of the *
+      * password as a per-record salt so two users who happen to pick *
+      * the same password do not end up with the same stored hash.     *
+      ******************************************************************
+           MOVE AUTH-USER-ID TO WS-HASH-SALTED-INPUT(1:8).
+           MOVE WS-HASH-INPUT TO WS-HASH-SALTED-INPUT(9:8).
+           MOVE 0 TO WS-HASH-ACCUM.
+           PERFORM 2160-HASH-ONE-CHAR
+               VARYING WS-HASH-SUB FROM 1 BY 1 UNTIL WS-HASH-SUB > 16.
+           MOVE WS-HASH-ACCUM TO WS-HASH-RESULT.
+
+       2160-HASH-ONE-CHAR.
+           COMPUTE WS-HASH-ACCUM =
+               FUNCTION MOD((WS-HASH-ACCUM * 131) +
+               FUNCTION ORD(WS-HASH-SALTED-INPUT(WS-HASH-SUB:1)),
+               999999999999999).
+
+       2200-CHECK-PASSWORD-AGE.
+      ******************************************************************
+      * Routes a user whose password is older than the shop's maximum *
+      * age into a forced change instead of the main menu.             *
+      ******************************************************************
+           ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+
+           IF AUTH-PWD-LAST-CHANGED = 0
+               MOVE 'Y' TO WS-FORCE-PWD-CHANGE
+               MOVE 3 TO WS-CURRENT-LEVEL
+               EXIT PARAGRAPH
+           END-IF.
+
+           COMPUTE WS-PWD-AGE-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE) -
+               FUNCTION INTEGER-OF-DATE(AUTH-PWD-LAST-CHANGED).
+
+           IF WS-PWD-AGE-DAYS > WS-PASSWORD-MAX-AGE-DAYS
+               MOVE 'Y' TO WS-FORCE-PWD-CHANGE
+               MOVE 3 TO WS-CURRENT-LEVEL
+           ELSE
+               MOVE 'N' TO WS-FORCE-PWD-CHANGE
+               MOVE 1 TO WS-CURRENT-LEVEL
+           END-IF.
+
+       2500-PROCESS-FORCE-PWD-CHANGE.
+      ******************************************************************
+      * Forces a password change before the user reaches the main      *
+      * menu once their password has aged out.                         *
+      ******************************************************************
+           MOVE SPACES TO WS-CHG-NEW-PASSWORD WS-CHG-CONFIRM-PASSWORD.
+           DISPLAY FORCE-PWD-SCREEN.
+           ACCEPT FORCE-PWD-SCREEN.
+
+           IF FUNCTION TRIM(WS-CHG-NEW-PASSWORD) = SPACES
+               MOVE "New password is required." TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-CHG-NEW-PASSWORD <> WS-CHG-CONFIRM-PASSWORD
+               MOVE "New password and confirmation do not match." TO
+                   WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN I-O AUTH-FILE.
+           MOVE WS-CURRENT-USER-ID TO AUTH-USER-ID.
+           READ AUTH-FILE
+               INVALID KEY
+                   MOVE "Error updating password record." TO
+                       WS-MESSAGE
+                   CLOSE AUTH-FILE
+                   EXIT PARAGRAPH
+           END-READ.
+
+           MOVE FUNCTION TRIM(WS-CHG-NEW-PASSWORD) TO WS-HASH-INPUT.
+           PERFORM 2150-HASH-PASSWORD.
+           MOVE WS-HASH-RESULT TO AUTH-PASSWORD-HASH.
+           ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO AUTH-PWD-LAST-CHANGED.
+           REWRITE AUTH-FILE-RECORD.
+           CLOSE AUTH-FILE.
+
+           MOVE "PWD-CHANGE" TO WS-AUDIT-ACTION.
+           MOVE "SUCCESS" TO WS-AUDIT-RESULT.
+           MOVE "Forced password change completed" TO WS-AUDIT-DETAIL.
+           PERFORM 9000-WRITE-AUDIT-RECORD.
+
+           MOVE 'N' TO WS-FORCE-PWD-CHANGE.
+           MOVE 1 TO WS-CURRENT-LEVEL.
+           MOVE SPACES TO WS-MESSAGE.
 
        3000-PROCESS-MAIN-MENU.
       ******************************************************************
@@ -167,46 +561,116 @@ LOG-ON IDENTIFICATION DIVISION.
            MOVE SPACES TO WS-MENU-CHOICE.
            DISPLAY MAIN-MENU-SCREEN.
 
-      * Dynamically manage Option 3 display based on security
-           IF IS-ADMIN-USER
-      -       DISPLAY ADMIN-OPTION
-      -    ELSE
-      -       DISPLAY SPACES LINE 12 COLUMN 10 SIZE 35
-      -    END-IF.
+      * Dynamically manage Option 3 display based on security tier.
+      * ADMIN and SUPERVISOR can see the restricted option; SUPERVISOR
+      * gets a reduced set of capabilities once inside it.
+           IF TIER-IS-ADMIN OR TIER-IS-SUPERVISOR
+               DISPLAY ADMIN-OPTION
+           ELSE
+               DISPLAY SPACES LINE 12 COLUMN 10 SIZE 35
+           END-IF.
 
-           ACCEPT MAIN-MENU-SCREEN.
+           ACCEPT MAIN-MENU-SCREEN
+               WITH TIME-OUT WS-IDLE-TIMEOUT-SECONDS
+               ON EXCEPTION
+                   PERFORM 9200-IDLE-TIMEOUT-LOGOFF
+                   EXIT PARAGRAPH
+           END-ACCEPT.
 
            EVALUATE WS-MENU-CHOICE
-      -        WHEN '1'
-      -            MOVE 2 TO WS-CURRENT-LEVEL
-      -            MOVE "Entering Sub Menu 1." TO WS-MESSAGE
-      -        WHEN '2'
-      -            MOVE "Running Report X..." TO WS-MESSAGE
-      -            PERFORM 3100-SIMULATE-TASK
-      -        WHEN '3'
-      -            IF IS-ADMIN-USER
-      -               MOVE "Admin Task Executed Successfully." 
-      -               TO WS-MESSAGE
-      -               PERFORM 3100-SIMULATE-TASK
-      -            ELSE
-      -               MOVE "ERROR: Permission Denied for Option 3." 
-      -               TO WS-MESSAGE
-      -             END-IF
-      -         WHEN 'Q'
-      -         WHEN 'q'
-      -             EXIT PARAGRAPH
-      -         WHEN OTHER
-      -             MOVE "Invalid option. Select 1, 2, 3, or Q." 
-      -             TO WS-MESSAGE
-      -    END-EVALUATE.
-           STOP RUN.
+               WHEN '1'
+                   MOVE 2 TO WS-CURRENT-LEVEL
+                   MOVE "Entering Sub Menu 1." TO WS-MESSAGE
+                   MOVE "MENU-SEL" TO WS-AUDIT-ACTION
+                   MOVE "SUCCESS" TO WS-AUDIT-RESULT
+                   MOVE "Main menu option 1 - Sub Menu 1" TO
+                       WS-AUDIT-DETAIL
+                   PERFORM 9000-WRITE-AUDIT-RECORD
+               WHEN '2'
+                   MOVE "Running Report X..." TO WS-MESSAGE
+                   MOVE "MENU-SEL" TO WS-AUDIT-ACTION
+                   MOVE "SUCCESS" TO WS-AUDIT-RESULT
+                   MOVE "Main menu option 2 - Run Report X" TO
+                       WS-AUDIT-DETAIL
+                   PERFORM 9000-WRITE-AUDIT-RECORD
+                   PERFORM 3100-SIMULATE-TASK
+               WHEN '3'
+                   PERFORM 3050-ENTER-ADMIN-MAINT
+               WHEN 'Q'
+               WHEN 'q'
+                   PERFORM 9100-RELEASE-SESSION-LOCK
+                   EXIT PARAGRAPH
+               WHEN OTHER
+                   MOVE "Invalid option. Select 1, 2, 3, or Q." TO
+                       WS-MESSAGE
+           END-EVALUATE.
+
+       3050-ENTER-ADMIN-MAINT.
+      ******************************************************************
+      * Gates Option 3 to ADMIN/SUPERVISOR tiers and requires a        *
+      * separate numeric PIN to be verified before the maintenance     *
+      * screen actually opens.                                          *
+      ******************************************************************
+           IF NOT (TIER-IS-ADMIN OR TIER-IS-SUPERVISOR)
+               MOVE "ERROR: Permission Denied for Option 3." TO
+                   WS-MESSAGE
+               MOVE "MENU-SEL" TO WS-AUDIT-ACTION
+               MOVE "FAILURE" TO WS-AUDIT-RESULT
+               MOVE "Option 3 denied - insufficient tier" TO
+                   WS-AUDIT-DETAIL
+               PERFORM 9000-WRITE-AUDIT-RECORD
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "MENU-SEL" TO WS-AUDIT-ACTION.
+           MOVE "SUCCESS" TO WS-AUDIT-RESULT.
+           MOVE "Main menu option 3 - Admin Maintenance" TO
+               WS-AUDIT-DETAIL.
+           PERFORM 9000-WRITE-AUDIT-RECORD.
+
+           PERFORM 3060-VERIFY-ADMIN-PIN.
+
+           IF PIN-IS-VERIFIED
+               MOVE 4 TO WS-CURRENT-LEVEL
+               MOVE SPACES TO WS-MESSAGE
+           END-IF.
+
+       3060-VERIFY-ADMIN-PIN.
+           MOVE 'N' TO WS-PIN-VERIFIED.
+           MOVE SPACES TO WS-MESSAGE.
+           DISPLAY ADMIN-PIN-SCREEN.
+           ACCEPT ADMIN-PIN-SCREEN.
+
+           OPEN INPUT AUTH-FILE.
+           MOVE WS-CURRENT-USER-ID TO AUTH-USER-ID.
+           READ AUTH-FILE
+               INVALID KEY
+                   MOVE "Error verifying PIN." TO WS-MESSAGE
+                   CLOSE AUTH-FILE
+                   EXIT PARAGRAPH
+           END-READ.
+
+           IF WS-ADMIN-PIN-ENTERED = AUTH-PIN
+               MOVE 'Y' TO WS-PIN-VERIFIED
+               MOVE "ADMIN-PIN" TO WS-AUDIT-ACTION
+               MOVE "SUCCESS" TO WS-AUDIT-RESULT
+               MOVE "Step-up PIN accepted" TO WS-AUDIT-DETAIL
+           ELSE
+               MOVE 'N' TO WS-PIN-VERIFIED
+               MOVE "Incorrect PIN. Permission Denied for Option 3."
+                   TO WS-MESSAGE
+               MOVE "ADMIN-PIN" TO WS-AUDIT-ACTION
+               MOVE "FAILURE" TO WS-AUDIT-RESULT
+               MOVE "Step-up PIN rejected" TO WS-AUDIT-DETAIL
+           END-IF.
+           CLOSE AUTH-FILE.
+           PERFORM 9000-WRITE-AUDIT-RECORD.
 
        3100-SIMULATE-TASK.
            DISPLAY WS-MESSAGE LINE 15 COLUMN 5.
            DISPLAY "Press Enter to continue..." LINE 16 COLUMN 5.
            ACCEPT OMITTED LINE 16 COLUMN 28.
            MOVE SPACES TO WS-MESSAGE.
-           STOP RUN.
 
        4000-PROCESS-SUB-MENU.
       ******************************************************************
@@ -214,29 +678,522 @@ LOG-ON IDENTIFICATION DIVISION.
       ******************************************************************
            MOVE SPACES TO WS-MENU-CHOICE.
            DISPLAY SUB-MENU-SCREEN.
-           ACCEPT SUB-MENU-SCREEN.
-
-	       EVALUATE WS-MENU-CHOICE
-	  -    		WHEN '1'
-	  -            	MOVE 2 TO WS-CURRENT-LEVEL
-	  -		       	MOVE "Entering Sub Menu 1." TO WS-MESSAGE
-	  -    		WHEN '2'
-	  -        		MOVE "Running Report X..." TO WS-MESSAGE
-      -             PERFORM 3100-SIMULATE-TASK
-	  -        	WHEN '3'
-	  -    		IF IS-ADMIN-USER
-	  -    		   MOVE "Admin Task Executed Successfully." 
-      -            TO WS-MESSAGE
-	  -    		   PERFORM 3100-SIMULATE-TASK
-	  -    		ELSE
-	  -    		   MOVE "ERROR: Permission Denied for Option 3." 
-      -            TO WS-MESSAGE
-	  -		    END-IF
-	  -    		WHEN 'Q'
-	  -    		WHEN 'q'
-	  -    		EXIT PARAGRAPH
-	  -    		WHEN OTHER
-	  -    		MOVE "Invalid option. Select 1, 2, 3, or Q." 
-      -            TO WS-MESSAGE
-	  -    END-EVALUATE.
-	       STOP RUN.
+           ACCEPT SUB-MENU-SCREEN
+               WITH TIME-OUT WS-IDLE-TIMEOUT-SECONDS
+               ON EXCEPTION
+                   PERFORM 9200-IDLE-TIMEOUT-LOGOFF
+                   EXIT PARAGRAPH
+           END-ACCEPT.
+
+           EVALUATE WS-MENU-CHOICE
+               WHEN '1'
+                   IF TIER-IS-READONLY
+                       MOVE "ERROR: Read-only users cannot use "
+                           & "Data Entry A." TO WS-MESSAGE
+                       MOVE "MENU-SEL" TO WS-AUDIT-ACTION
+                       MOVE "FAILURE" TO WS-AUDIT-RESULT
+                       MOVE "Data Entry A denied - READONLY tier" TO
+                           WS-AUDIT-DETAIL
+                       PERFORM 9000-WRITE-AUDIT-RECORD
+                   ELSE
+                       PERFORM 4100-PROCESS-DATA-ENTRY-A
+                   END-IF
+               WHEN '2'
+                   PERFORM 4200-PROCESS-DATA-QUERY-B
+               WHEN '3'
+                   PERFORM 4400-PROCESS-CHANGE-PASSWORD
+               WHEN '9'
+                   MOVE 1 TO WS-CURRENT-LEVEL
+                   MOVE SPACES TO WS-MESSAGE
+               WHEN 'Q'
+               WHEN 'q'
+                   PERFORM 9100-RELEASE-SESSION-LOCK
+                   EXIT PARAGRAPH
+               WHEN OTHER
+                   MOVE "Invalid option. Select 1, 2, 3, 9, or Q." TO
+                       WS-MESSAGE
+           END-EVALUATE.
+
+       4100-PROCESS-DATA-ENTRY-A.
+      ******************************************************************
+      * Appends a validated transaction record to CICA-TRANS.dat.      *
+      ******************************************************************
+           MOVE SPACES TO WS-ENTRY-TRANS-ID WS-ENTRY-DESCRIPTION
+               WS-MESSAGE.
+           MOVE 0 TO WS-ENTRY-AMOUNT.
+           DISPLAY DATA-ENTRY-SCREEN.
+           ACCEPT DATA-ENTRY-SCREEN.
+
+           IF FUNCTION TRIM(WS-ENTRY-TRANS-ID) = SPACES
+               MOVE "Transaction ID is required." TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-ENTRY-AMOUNT = 0
+               MOVE "Amount must be non-zero." TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN I-O TRANS-FILE.
+           IF WS-TRANS-FILE-STATUS = '35'
+               CLOSE TRANS-FILE
+               OPEN OUTPUT TRANS-FILE
+               CLOSE TRANS-FILE
+               OPEN I-O TRANS-FILE
+           END-IF.
+
+           MOVE FUNCTION TRIM(WS-ENTRY-TRANS-ID) TO TRANS-ID.
+           MOVE WS-CURRENT-USER-ID TO TRANS-USER-ID.
+           MOVE WS-ENTRY-DESCRIPTION TO TRANS-DESCRIPTION.
+           MOVE WS-ENTRY-AMOUNT TO TRANS-AMOUNT.
+           MOVE 'ACTIVE' TO TRANS-STATUS.
+           ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO TRANS-DATE.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-TIME TO TRANS-TIME.
+
+           WRITE CICA-TRANS-RECORD
+               INVALID KEY
+                   MOVE "Transaction ID already exists." TO
+                       WS-MESSAGE
+                   MOVE "DATA-ENTRY" TO WS-AUDIT-ACTION
+                   MOVE "FAILURE" TO WS-AUDIT-RESULT
+                   MOVE "Duplicate transaction ID" TO WS-AUDIT-DETAIL
+                   PERFORM 9000-WRITE-AUDIT-RECORD
+                   CLOSE TRANS-FILE
+                   EXIT PARAGRAPH
+           END-WRITE.
+           CLOSE TRANS-FILE.
+
+           MOVE "Transaction recorded." TO WS-MESSAGE.
+           MOVE "DATA-ENTRY" TO WS-AUDIT-ACTION.
+           MOVE "SUCCESS" TO WS-AUDIT-RESULT.
+           MOVE "Data Entry A recorded a transaction" TO
+               WS-AUDIT-DETAIL.
+           PERFORM 9000-WRITE-AUDIT-RECORD.
+
+       4200-PROCESS-DATA-QUERY-B.
+      ******************************************************************
+      * Looks up a transaction by key and displays it, also appending  *
+      * the result to CICA-EXTRACT.dat so downstream systems can pick  *
+      * it up without re-querying this program.                        *
+      ******************************************************************
+           MOVE SPACES TO WS-QUERY-TRANS-ID WS-MESSAGE.
+           MOVE SPACES TO TRANS-DESCRIPTION.
+           MOVE ZERO TO WS-QUERY-AMOUNT-EDIT.
+           DISPLAY DATA-QUERY-SCREEN.
+           ACCEPT DATA-QUERY-SCREEN.
+
+           IF FUNCTION TRIM(WS-QUERY-TRANS-ID) = SPACES
+               MOVE "Transaction ID is required." TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-FILE-STATUS <> '00'
+               MOVE "No transactions on file yet." TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE FUNCTION TRIM(WS-QUERY-TRANS-ID) TO TRANS-ID.
+           READ TRANS-FILE
+               INVALID KEY
+                   MOVE "Transaction not found." TO WS-MESSAGE
+                   MOVE "DATA-QUERY" TO WS-AUDIT-ACTION
+                   MOVE "FAILURE" TO WS-AUDIT-RESULT
+                   MOVE "Transaction not found" TO WS-AUDIT-DETAIL
+                   PERFORM 9000-WRITE-AUDIT-RECORD
+                   CLOSE TRANS-FILE
+                   EXIT PARAGRAPH
+           END-READ.
+           CLOSE TRANS-FILE.
+
+           MOVE TRANS-AMOUNT TO WS-QUERY-AMOUNT-EDIT.
+           MOVE "Transaction found." TO WS-MESSAGE.
+           MOVE "DATA-QUERY" TO WS-AUDIT-ACTION.
+           MOVE "SUCCESS" TO WS-AUDIT-RESULT.
+           MOVE "Data Query B returned a transaction" TO
+               WS-AUDIT-DETAIL.
+           PERFORM 9000-WRITE-AUDIT-RECORD.
+           PERFORM 4300-WRITE-QUERY-EXTRACT.
+
+           DISPLAY DATA-QUERY-SCREEN.
+           DISPLAY "Press Enter to continue..." LINE 20 COLUMN 5.
+           ACCEPT OMITTED LINE 20 COLUMN 28.
+
+       4300-WRITE-QUERY-EXTRACT.
+      ******************************************************************
+      * Appends the query result as a CSV line to CICA-EXTRACT.dat so  *
+      * downstream reporting/reconciliation tools can pick it up on a  *
+      * schedule instead of the result only being visible on screen.   *
+      ******************************************************************
+           OPEN EXTEND EXTRACT-FILE.
+           IF WS-EXTRACT-FILE-STATUS = '35'
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF.
+
+           ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           STRING
+               FUNCTION TRIM(TRANS-ID)            DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(TRANS-USER-ID)       DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(TRANS-DESCRIPTION)   DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               WS-QUERY-AMOUNT-EDIT               DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CURRENT-USER-ID)  DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               WS-CURRENT-DATE                    DELIMITED BY SIZE
+               ","                                DELIMITED BY SIZE
+               WS-CURRENT-TIME                    DELIMITED BY SIZE
+               INTO WS-EXTRACT-LINE
+           END-STRING.
+
+           MOVE WS-EXTRACT-LINE TO EXTRACT-RECORD.
+           WRITE EXTRACT-RECORD.
+           CLOSE EXTRACT-FILE.
+
+       4400-PROCESS-CHANGE-PASSWORD.
+      ******************************************************************
+      * Self-service password change - validates the current password  *
+      * the same way 2100-AUTHENTICATE-USER does, then rewrites the    *
+      * user's own record.                                              *
+      ******************************************************************
+           MOVE SPACES TO WS-CHG-OLD-PASSWORD WS-CHG-NEW-PASSWORD
+               WS-CHG-CONFIRM-PASSWORD WS-MESSAGE.
+           DISPLAY CHANGE-PWD-SCREEN.
+           ACCEPT CHANGE-PWD-SCREEN.
+
+           IF FUNCTION TRIM(WS-CHG-NEW-PASSWORD) = SPACES
+               MOVE "New password is required." TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-CHG-NEW-PASSWORD <> WS-CHG-CONFIRM-PASSWORD
+               MOVE "New password and confirmation do not match." TO
+                   WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN I-O AUTH-FILE.
+           MOVE WS-CURRENT-USER-ID TO AUTH-USER-ID.
+           READ AUTH-FILE
+               INVALID KEY
+                   MOVE "Error updating password record." TO
+                       WS-MESSAGE
+                   CLOSE AUTH-FILE
+                   EXIT PARAGRAPH
+           END-READ.
+
+           MOVE FUNCTION TRIM(WS-CHG-OLD-PASSWORD) TO WS-HASH-INPUT.
+           PERFORM 2150-HASH-PASSWORD.
+
+           IF WS-HASH-RESULT <> AUTH-PASSWORD-HASH
+               MOVE "Current password is incorrect." TO WS-MESSAGE
+               MOVE "PWD-CHANGE" TO WS-AUDIT-ACTION
+               MOVE "FAILURE" TO WS-AUDIT-RESULT
+               MOVE "Self-svc change - bad current password" TO
+                   WS-AUDIT-DETAIL
+               PERFORM 9000-WRITE-AUDIT-RECORD
+               CLOSE AUTH-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE FUNCTION TRIM(WS-CHG-NEW-PASSWORD) TO WS-HASH-INPUT.
+           PERFORM 2150-HASH-PASSWORD.
+           MOVE WS-HASH-RESULT TO AUTH-PASSWORD-HASH.
+           ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO AUTH-PWD-LAST-CHANGED.
+           REWRITE AUTH-FILE-RECORD.
+           CLOSE AUTH-FILE.
+
+           MOVE "Password changed successfully." TO WS-MESSAGE.
+           MOVE "PWD-CHANGE" TO WS-AUDIT-ACTION.
+           MOVE "SUCCESS" TO WS-AUDIT-RESULT.
+           MOVE "Self-service password change completed" TO
+               WS-AUDIT-DETAIL.
+           PERFORM 9000-WRITE-AUDIT-RECORD.
+
+       5000-PROCESS-ADMIN-MAINT.
+      ******************************************************************
+      * User-administration maintenance screen behind Option 3.        *
+      * ADMIN sees all three actions; SUPERVISOR is limited to          *
+      * deactivating/reactivating users.                                *
+      ******************************************************************
+           MOVE SPACES TO WS-ADMIN-CHOICE.
+           DISPLAY ADMIN-MENU-SCREEN.
+           ACCEPT ADMIN-MENU-SCREEN
+               WITH TIME-OUT WS-IDLE-TIMEOUT-SECONDS
+               ON EXCEPTION
+                   PERFORM 9200-IDLE-TIMEOUT-LOGOFF
+                   EXIT PARAGRAPH
+           END-ACCEPT.
+
+           EVALUATE WS-ADMIN-CHOICE
+               WHEN '1'
+                   IF TIER-IS-ADMIN
+                       PERFORM 5100-ADMIN-ADD-USER
+                   ELSE
+                       MOVE "Supervisors cannot add users." TO
+                           WS-MESSAGE
+                   END-IF
+               WHEN '2'
+                   IF TIER-IS-ADMIN
+                       PERFORM 5200-ADMIN-CHANGE-PERMISSIONS
+                   ELSE
+                       MOVE "Supervisors cannot change permissions."
+                           TO WS-MESSAGE
+                   END-IF
+               WHEN '3'
+                   PERFORM 5300-ADMIN-DEACTIVATE-USER
+               WHEN '9'
+                   MOVE 1 TO WS-CURRENT-LEVEL
+                   MOVE SPACES TO WS-MESSAGE
+               WHEN OTHER
+                   MOVE "Invalid option. Select 1, 2, 3, or 9." TO
+                       WS-MESSAGE
+           END-EVALUATE.
+
+       5100-ADMIN-ADD-USER.
+      ******************************************************************
+      * Adds a brand new AUTH-FILE-RECORD to AUTHFILE.dat.              *
+      ******************************************************************
+           MOVE SPACES TO WS-ADMIN-NEW-USER-ID WS-ADMIN-NEW-PASSWORD
+               WS-ADMIN-NEW-TIER.
+           MOVE 0 TO WS-ADMIN-NEW-PIN.
+           DISPLAY ADMIN-ADD-USER-SCREEN.
+           ACCEPT ADMIN-ADD-USER-SCREEN.
+
+           IF FUNCTION TRIM(WS-ADMIN-NEW-USER-ID) = SPACES
+               MOVE "New user ID is required." TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE FUNCTION TRIM(WS-ADMIN-NEW-TIER) TO AUTH-PERMISSIONS.
+           IF NOT (AUTH-IS-ADMIN-USER OR AUTH-IS-SUPERVISOR-USER OR
+               AUTH-IS-STANDARD-USER OR AUTH-IS-READONLY-USER)
+               MOVE "Tier must be ADMIN, SUPERVISOR, STANDARD, " &
+                   "or READONLY." TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF (AUTH-IS-ADMIN-USER OR AUTH-IS-SUPERVISOR-USER) AND
+               WS-ADMIN-NEW-PIN = 0
+               MOVE "Non-zero step-up PIN required for ADMIN/" &
+                   "SUPERVISOR." TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN I-O AUTH-FILE.
+           IF WS-AUTH-FILE-STATUS = '35'
+               CLOSE AUTH-FILE
+               OPEN OUTPUT AUTH-FILE
+               CLOSE AUTH-FILE
+               OPEN I-O AUTH-FILE
+           END-IF.
+
+           MOVE FUNCTION TRIM(WS-ADMIN-NEW-USER-ID) TO AUTH-USER-ID.
+           MOVE FUNCTION TRIM(WS-ADMIN-NEW-PASSWORD) TO WS-HASH-INPUT.
+           PERFORM 2150-HASH-PASSWORD.
+           MOVE WS-HASH-RESULT TO AUTH-PASSWORD-HASH.
+           MOVE WS-ADMIN-NEW-PIN TO AUTH-PIN.
+           MOVE 0 TO AUTH-FAILED-ATTEMPTS
+               AUTH-LAST-LOGON-DATE AUTH-LAST-LOGON-TIME.
+           MOVE 'N' TO AUTH-ACCOUNT-LOCKED AUTH-SESSION-ACTIVE.
+           MOVE 'ACTIVE' TO AUTH-STATUS.
+           MOVE 0 TO AUTH-PWD-LAST-CHANGED.
+
+           WRITE AUTH-FILE-RECORD
+               INVALID KEY
+                   MOVE "User ID already exists." TO WS-MESSAGE
+                   CLOSE AUTH-FILE
+                   EXIT PARAGRAPH
+           END-WRITE.
+           CLOSE AUTH-FILE.
+
+           MOVE "User added. Password change will be forced at " &
+               "first logon." TO WS-MESSAGE.
+           MOVE "ADMIN-TASK" TO WS-AUDIT-ACTION.
+           MOVE "SUCCESS" TO WS-AUDIT-RESULT.
+           MOVE "Admin added a new user" TO WS-AUDIT-DETAIL.
+           PERFORM 9000-WRITE-AUDIT-RECORD.
+
+       5200-ADMIN-CHANGE-PERMISSIONS.
+      ******************************************************************
+      * Changes an existing user's permission tier. ADMIN-only; a      *
+      * SUPERVISOR never reaches this paragraph.                       *
+      ******************************************************************
+           MOVE SPACES TO WS-ADMIN-TARGET-USER WS-ADMIN-NEW-TIER.
+           MOVE 0 TO WS-ADMIN-NEW-PIN.
+           DISPLAY ADMIN-CHANGE-PERM-SCREEN.
+           ACCEPT ADMIN-CHANGE-PERM-SCREEN.
+
+           OPEN I-O AUTH-FILE.
+           MOVE FUNCTION TRIM(WS-ADMIN-TARGET-USER) TO AUTH-USER-ID.
+           READ AUTH-FILE
+               INVALID KEY
+                   MOVE "User ID not found." TO WS-MESSAGE
+                   CLOSE AUTH-FILE
+                   EXIT PARAGRAPH
+           END-READ.
+
+           MOVE FUNCTION TRIM(WS-ADMIN-NEW-TIER) TO AUTH-PERMISSIONS.
+           IF NOT (AUTH-IS-ADMIN-USER OR AUTH-IS-SUPERVISOR-USER OR
+               AUTH-IS-STANDARD-USER OR AUTH-IS-READONLY-USER)
+               MOVE "Tier must be ADMIN, SUPERVISOR, STANDARD, " &
+                   "or READONLY." TO WS-MESSAGE
+               CLOSE AUTH-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF (AUTH-IS-ADMIN-USER OR AUTH-IS-SUPERVISOR-USER) AND
+               WS-ADMIN-NEW-PIN = 0
+               MOVE "Non-zero step-up PIN required for ADMIN/" &
+                   "SUPERVISOR." TO WS-MESSAGE
+               CLOSE AUTH-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF AUTH-IS-ADMIN-USER OR AUTH-IS-SUPERVISOR-USER
+               MOVE WS-ADMIN-NEW-PIN TO AUTH-PIN
+           END-IF.
+
+           REWRITE AUTH-FILE-RECORD.
+           CLOSE AUTH-FILE.
+
+           MOVE "User permissions updated." TO WS-MESSAGE.
+           MOVE "ADMIN-TASK" TO WS-AUDIT-ACTION.
+           MOVE "SUCCESS" TO WS-AUDIT-RESULT.
+           MOVE "Admin changed a user's permission tier" TO
+               WS-AUDIT-DETAIL.
+           PERFORM 9000-WRITE-AUDIT-RECORD.
+
+       5300-ADMIN-DEACTIVATE-USER.
+      ******************************************************************
+      * Unlocks an account locked out after repeated failed logons, or, *
+      * if it is not locked, toggles it between ACTIVE and INACTIVE.    *
+      * The lock is its own independent flag from AUTH-STATUS, so it is *
+      * checked and cleared here on its own rather than as a side       *
+      * effect of reactivating an inactive account - an administrator  *
+      * unlocks a locked-but-still-active account in one step instead  *
+      * of having to deactivate and reactivate it first. Open to both   *
+      * ADMIN and SUPERVISOR tiers.                                     *
+      ******************************************************************
+           MOVE SPACES TO WS-ADMIN-TARGET-USER.
+           DISPLAY ADMIN-DEACTIVATE-SCREEN.
+           ACCEPT ADMIN-DEACTIVATE-SCREEN.
+
+           OPEN I-O AUTH-FILE.
+           MOVE FUNCTION TRIM(WS-ADMIN-TARGET-USER) TO AUTH-USER-ID.
+           READ AUTH-FILE
+               INVALID KEY
+                   MOVE "User ID not found." TO WS-MESSAGE
+                   CLOSE AUTH-FILE
+                   EXIT PARAGRAPH
+           END-READ.
+
+           IF AUTH-IS-LOCKED
+               MOVE 'N' TO AUTH-ACCOUNT-LOCKED
+               MOVE 0 TO AUTH-FAILED-ATTEMPTS
+               MOVE "Account unlocked." TO WS-MESSAGE
+               MOVE "Admin unlocked a locked account" TO WS-AUDIT-DETAIL
+           ELSE
+               IF AUTH-IS-ACTIVE
+                   MOVE 'INACTIVE' TO AUTH-STATUS
+                   MOVE "User deactivated." TO WS-MESSAGE
+                   MOVE "Admin deactivated a user" TO WS-AUDIT-DETAIL
+               ELSE
+                   MOVE 'ACTIVE' TO AUTH-STATUS
+                   MOVE 0 TO AUTH-FAILED-ATTEMPTS
+                   MOVE "User reactivated." TO WS-MESSAGE
+                   MOVE "Admin reactivated a user" TO WS-AUDIT-DETAIL
+               END-IF
+           END-IF.
+
+           REWRITE AUTH-FILE-RECORD.
+           CLOSE AUTH-FILE.
+
+           MOVE "ADMIN-TASK" TO WS-AUDIT-ACTION.
+           MOVE "SUCCESS" TO WS-AUDIT-RESULT.
+           PERFORM 9000-WRITE-AUDIT-RECORD.
+
+       9000-WRITE-AUDIT-RECORD.
+      ******************************************************************
+      * Appends one timestamped record to AUDITLOG.dat. Called for     *
+      * every login attempt and every menu selection.                  *
+      ******************************************************************
+           IF NOT AUDIT-FILE-IS-OPEN
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUDIT-FILE-STATUS = '35'
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+               MOVE 'Y' TO WS-AUDIT-FILE-OPENED
+           END-IF.
+
+           ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO AUDIT-DATE.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-TIME TO AUDIT-TIME.
+           IF FUNCTION TRIM(WS-AUDIT-USER-ID) = SPACES
+               MOVE WS-CURRENT-USER-ID TO AUDIT-USER-ID
+           ELSE
+               MOVE WS-AUDIT-USER-ID TO AUDIT-USER-ID
+           END-IF.
+           MOVE WS-AUDIT-ACTION TO AUDIT-ACTION.
+           MOVE WS-AUDIT-RESULT TO AUDIT-RESULT.
+           MOVE WS-AUDIT-DETAIL TO AUDIT-DETAIL.
+           WRITE AUDIT-RECORD.
+           MOVE SPACES TO WS-AUDIT-USER-ID.
+
+       9100-RELEASE-SESSION-LOCK.
+      ******************************************************************
+      * Clears the single-session flag on logout/quit so the user can  *
+      * log back on from another terminal.                             *
+      ******************************************************************
+           IF FUNCTION TRIM(WS-CURRENT-USER-ID) = SPACES
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN I-O AUTH-FILE.
+           MOVE WS-CURRENT-USER-ID TO AUTH-USER-ID.
+           READ AUTH-FILE
+               INVALID KEY
+                   CLOSE AUTH-FILE
+                   EXIT PARAGRAPH
+           END-READ.
+           MOVE 'N' TO AUTH-SESSION-ACTIVE.
+           REWRITE AUTH-FILE-RECORD.
+           CLOSE AUTH-FILE.
+
+           MOVE "LOGOUT" TO WS-AUDIT-ACTION.
+           MOVE "SUCCESS" TO WS-AUDIT-RESULT.
+           MOVE "Session ended normally" TO WS-AUDIT-DETAIL.
+           PERFORM 9000-WRITE-AUDIT-RECORD.
+
+       9200-IDLE-TIMEOUT-LOGOFF.
+      ******************************************************************
+      * Drops an idle terminal back to the login screen instead of     *
+      * leaving it authenticated indefinitely.                         *
+      ******************************************************************
+           MOVE "LOGOUT" TO WS-AUDIT-ACTION.
+           MOVE "SUCCESS" TO WS-AUDIT-RESULT.
+           MOVE "Session ended by idle timeout" TO WS-AUDIT-DETAIL.
+           PERFORM 9000-WRITE-AUDIT-RECORD.
+           PERFORM 9100-RELEASE-SESSION-LOCK.
+           MOVE SPACES TO WS-CURRENT-USER-ID.
+           MOVE 0 TO WS-CURRENT-LEVEL.
+           MOVE "Session timed out due to inactivity." TO WS-MESSAGE.
+
+       9900-SHUTDOWN.
+      ******************************************************************
+      * Releases this user's session lock and closes the audit file    *
+      * before the program ends.                                       *
+      ******************************************************************
+           PERFORM 9100-RELEASE-SESSION-LOCK.
+           IF AUDIT-FILE-IS-OPEN
+               CLOSE AUDIT-FILE
+               MOVE 'N' TO WS-AUDIT-FILE-OPENED
+           END-IF.
