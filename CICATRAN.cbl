@@ -0,0 +1,16 @@
+      ******************************************************************
+      * COPYBOOK: CICATRAN.CBL                                         *
+      * DESCRIPTION: Record layout for CICA-TRANS.dat, the indexed     *
+      *              transaction file behind Data Entry A / Data Query *
+      *              B, keyed on TRANS-ID.                             *
+      ******************************************************************
+       01  CICA-TRANS-RECORD.
+           05  TRANS-ID                PIC X(10).
+           05  TRANS-USER-ID           PIC X(8).
+           05  TRANS-DATE              PIC 9(8).
+           05  TRANS-TIME              PIC 9(6).
+           05  TRANS-DESCRIPTION       PIC X(30).
+           05  TRANS-AMOUNT            PIC S9(9)V99.
+           05  TRANS-STATUS            PIC X(8).
+               88  TRANS-IS-ACTIVE          VALUE 'ACTIVE'.
+               88  TRANS-IS-CANCELLED       VALUE 'CANCELLED'.
