@@ -0,0 +1,35 @@
+      ******************************************************************
+      * COPYBOOK: AUTHREC.CBL                                          *
+      * DESCRIPTION: Physical record layout for AUTHFILE.dat, the     *
+      *              indexed user roster keyed on AUTH-USER-ID.        *
+      *              COPY'd directly into the FILE SECTION of any      *
+      *              program that opens AUTH-FILE so the RECORD KEY    *
+      *              field is visible to the FD, and into programs     *
+      *              that build a record in working storage before     *
+      *              WRITE/REWRITE.                                    *
+      * MODIFICATION HISTORY:                                          *
+      *   See SECURITY.CBL for the history of this record layout prior *
+      *   to it being split out of that copybook.                      *
+      ******************************************************************
+       01  AUTH-FILE-RECORD.
+           05  AUTH-USER-ID            PIC X(8).
+           05  AUTH-PASSWORD-HASH      PIC X(16).
+           05  AUTH-PERMISSIONS        PIC X(10).
+               88  AUTH-IS-ADMIN-USER       VALUE 'ADMIN'.
+               88  AUTH-IS-SUPERVISOR-USER  VALUE 'SUPERVISOR'.
+               88  AUTH-IS-STANDARD-USER    VALUE 'STANDARD'.
+               88  AUTH-IS-READONLY-USER    VALUE 'READONLY'.
+           05  AUTH-PIN                PIC 9(4).
+           05  AUTH-FAILED-ATTEMPTS    PIC 9(1).
+           05  AUTH-ACCOUNT-LOCKED     PIC X(1).
+               88  AUTH-IS-LOCKED           VALUE 'Y'.
+               88  AUTH-IS-NOT-LOCKED       VALUE 'N'.
+           05  AUTH-STATUS             PIC X(8).
+               88  AUTH-IS-ACTIVE           VALUE 'ACTIVE'.
+               88  AUTH-IS-INACTIVE         VALUE 'INACTIVE'.
+           05  AUTH-PWD-LAST-CHANGED   PIC 9(8).
+           05  AUTH-LAST-LOGON-DATE    PIC 9(8).
+           05  AUTH-LAST-LOGON-TIME    PIC 9(6).
+           05  AUTH-SESSION-ACTIVE     PIC X(1).
+               88  AUTH-IS-SESSION-ACTIVE   VALUE 'Y'.
+               88  AUTH-IS-SESSION-CLEAR    VALUE 'N'.
